@@ -0,0 +1,33 @@
+//ADDJOB   JOB  (ACCT),'DAILY ADDITION RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* DAILY BATCH RUN OF ADDITION AGAINST THE DAY'S TRANSACTION FILE.
+//* THE TRANSACTION FILE NAME IS PASSED IN VIA PARM, SO OPERATIONS
+//* REPOINTS THIS JOB AT A DIFFERENT DAY'S FILE BY CHANGING PARM
+//* ON SUBMISSION RATHER THAN EDITING A DD STATEMENT.
+//*
+//* ADDITION SETS RETURN CODES FOR THE SCHEDULER TO BRANCH ON:
+//*   RC=0  ALL PAIRS POSTED CLEAN
+//*   RC=4  ONE OR MORE PAIRS OVERFLOWED PIC S9(4) - SEE EXCPRPT
+//*   RC=8  TRANSACTION FILE WAS MISSING OR EMPTY - NOTHING POSTED
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=ADDITION,PARM='PROD.ADD.TRANSIN.TODAY'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SUMOUT   DD DSN=PROD.ADD.SUMOUT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//EXCPRPT  DD SYSOUT=*
+//SUMHIST  DD DSN=PROD.ADD.SUMHIST,DISP=MOD
+//CKPOINT  DD DSN=PROD.ADD.CKPOINT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//CTLRPT   DD SYSOUT=*
+//*
+//* NOTE: AN OVERFLOW (RC=4) NEEDS NO SEPARATE STEP TO SURFACE IT -
+//* EXCPRPT IS ALREADY SYSOUT=* ABOVE, SO STEP1'S OWN JOB LOG IS WHERE
+//* THE OVERNIGHT OPERATOR SEES THE EXCEPTIONS.
+//*
+//* SKIPPED IF STEP1 COULD NOT FIND OR READ THE TRANSACTION FILE
+//* (RC=8) - NOTHING WAS POSTED, SO THERE IS NOTHING TO REPRINT.
+//POST     EXEC PGM=ADDRPT,COND=(8,EQ,STEP1)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SUMHIST  DD DSN=PROD.ADD.SUMHIST,DISP=SHR
+//REPRINT  DD SYSOUT=*
