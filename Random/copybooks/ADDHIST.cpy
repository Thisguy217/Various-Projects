@@ -0,0 +1,10 @@
+       01 HISTORY-REC.
+           05 HIST-NUM-1 PIC S9(4) SIGN IS LEADING SEPARATE.
+           05 HIST-SEP-1 PIC X.
+           05 HIST-NUM-2 PIC S9(4) SIGN IS LEADING SEPARATE.
+           05 HIST-SEP-2 PIC X.
+           05 HIST-SUM PIC S9(4) SIGN IS LEADING SEPARATE.
+           05 HIST-SEP-3 PIC X.
+           05 HIST-COUNT PIC 9(2).
+           05 HIST-SEP-4 PIC X.
+           05 HIST-TIMESTAMP PIC X(19).
