@@ -0,0 +1,4 @@
+       01 ADD-RECORD.
+           05 NUM_1 PIC S9(4) SIGN IS LEADING SEPARATE.
+           05 NUM_2 PIC S9(4) SIGN IS LEADING SEPARATE.
+           05 SOLVE_SUM PIC S9(4) SIGN IS LEADING SEPARATE.
