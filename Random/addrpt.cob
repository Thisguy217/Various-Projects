@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SUM-HISTORY ASSIGN TO "SUMHIST"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HIST-STATUS.
+       SELECT REPRINT-RPT ASSIGN TO "REPRINT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPRINT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUM-HISTORY.
+       COPY ADDHIST.
+       FD REPRINT-RPT.
+       01 REPRINT-LINE PIC X(60).
+       WORKING-STORAGE SECTION.
+       77 WS-HIST-STATUS PIC XX VALUE SPACES.
+       77 WS-REPRINT-STATUS PIC XX VALUE SPACES.
+       77 WS-EOF-SW PIC X VALUE "N".
+           88 WS-EOF-HIST VALUE "Y".
+       77 WS-LINE-COUNT PIC 9(6) VALUE 0.
+       77 WS-TODAY-DATE PIC 9(8).
+       77 WS-TODAY-INT PIC 9(7).
+       77 WS-YDAY-INT PIC 9(7).
+       77 WS-YDAY-DATE PIC 9(8).
+       77 WS-YDAY-KEY PIC X(10).
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+       OPEN INPUT SUM-HISTORY.
+       IF WS-HIST-STATUS NOT = "00"
+           DISPLAY "No history file found to reprint"
+           GOBACK
+       END-IF.
+       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+       COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE).
+       COMPUTE WS-YDAY-INT = WS-TODAY-INT - 1.
+       COMPUTE WS-YDAY-DATE = FUNCTION DATE-OF-INTEGER(WS-YDAY-INT).
+       STRING WS-YDAY-DATE(1:4) "-" WS-YDAY-DATE(5:2) "-"
+           WS-YDAY-DATE(7:2) DELIMITED BY SIZE INTO WS-YDAY-KEY.
+       OPEN OUTPUT REPRINT-RPT.
+       MOVE SPACES TO REPRINT-LINE.
+       STRING "SUM HISTORY REPRINT - " WS-YDAY-KEY
+           DELIMITED BY SIZE INTO REPRINT-LINE.
+       WRITE REPRINT-LINE.
+       DISPLAY REPRINT-LINE.
+       PERFORM UNTIL WS-EOF-HIST
+           READ SUM-HISTORY
+               AT END
+               SET WS-EOF-HIST TO TRUE
+               NOT AT END
+               IF HIST-TIMESTAMP(1:10) = WS-YDAY-KEY
+                   ADD 1 TO WS-LINE-COUNT
+                   PERFORM WRITE-REPRINT-LINE
+               END-IF
+           END-READ
+       END-PERFORM.
+       DISPLAY "Reprint complete - " WS-LINE-COUNT " line(s)".
+       CLOSE SUM-HISTORY.
+       CLOSE REPRINT-RPT.
+       GOBACK.
+       WRITE-REPRINT-LINE.
+       MOVE SPACES TO REPRINT-LINE.
+       IF HIST-COUNT > 2
+           STRING HIST-COUNT " AMOUNTS = " HIST-SUM
+               " ON " HIST-TIMESTAMP DELIMITED BY SIZE
+               INTO REPRINT-LINE
+       ELSE
+           STRING HIST-NUM-1 " + " HIST-NUM-2 " = " HIST-SUM
+               " ON " HIST-TIMESTAMP DELIMITED BY SIZE
+               INTO REPRINT-LINE
+       END-IF.
+       WRITE REPRINT-LINE.
+       DISPLAY REPRINT-LINE.
