@@ -1,17 +1,297 @@
 HELLO
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADDITION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT TRANS-FILE ASSIGN DYNAMIC WS-TRANS-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRANS-STATUS.
+       SELECT SUM-OUT ASSIGN TO "SUMOUT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SUMOUT-STATUS.
+       SELECT EXCEPTION-RPT ASSIGN TO "EXCPRPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXCPRPT-STATUS.
+       SELECT SUM-HISTORY ASSIGN TO "SUMHIST"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HIST-STATUS.
+       SELECT CHECKPOINT-FILE ASSIGN TO "CKPOINT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+       SELECT CONTROL-RPT ASSIGN TO "CTLRPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CTLRPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD TRANS-FILE.
+       01 TRANS-REC.
+           05 TR-COUNT PIC 9(2).
+           05 TR-AMOUNT OCCURS 20 TIMES
+               PIC S9(4) SIGN IS LEADING SEPARATE.
+       FD SUM-OUT.
+       01 SUM-OUT-REC PIC S9(4) SIGN IS LEADING SEPARATE.
+       FD EXCEPTION-RPT.
+       01 EXCEPTION-REC PIC X(40).
+       FD SUM-HISTORY.
+       COPY ADDHIST.
+       FD CHECKPOINT-FILE.
+       01 CKPT-REC.
+           05 CKPT-LAST-REC PIC 9(6).
+           05 CKPT-GRAND-TOTAL PIC S9(8) SIGN IS LEADING SEPARATE.
+           05 CKPT-CONTROL-COUNT PIC 9(6).
+           05 CKPT-TRANS-FILENAME PIC X(40).
+       FD CONTROL-RPT.
+       01 CONTROL-LINE PIC X(60).
        WORKING-STORAGE SECTION.
-       77 NUM_1 PIC 9(4).
-       77 NUM_2 PIC 9(4).
-       77 SOLVE_SUM PIC 9(4).
+       COPY ADDREC.
+       77 WS-PARM PIC X(40) VALUE SPACES.
+       77 WS-EOF-SW PIC X VALUE "N".
+           88 WS-EOF-TRANS VALUE "Y".
+       77 WS-SIZE-ERR-SW PIC X VALUE "N".
+           88 WS-RECORD-OVERFLOWED VALUE "Y".
+       77 WS-ANY-OVERFLOW-SW PIC X VALUE "N".
+           88 WS-ANY-OVERFLOW VALUE "Y".
+       77 WS-HIST-STATUS PIC XX VALUE SPACES.
+       77 WS-CURR-DATE PIC X(21).
+       77 WS-CKPT-STATUS PIC XX VALUE SPACES.
+       77 WS-REC-COUNT PIC 9(6) VALUE 0.
+       77 WS-RESUME-POINT PIC 9(6) VALUE 0.
+       77 WS-CKPT-INTERVAL PIC 9(4) VALUE 10.
+       77 WS-SUMOUT-STATUS PIC XX VALUE SPACES.
+       77 WS-EXCPRPT-STATUS PIC XX VALUE SPACES.
+       77 WS-TRANS-FILENAME PIC X(40) VALUE SPACES.
+       77 WS-TRANS-STATUS PIC XX VALUE SPACES.
+       77 WS-AMT-COUNT PIC 9(2) VALUE 0.
+       77 WS-AMT-IDX PIC 9(2) VALUE 0.
+       01 WS-AMOUNT-TABLE.
+           05 WS-AMOUNT OCCURS 20 TIMES
+               PIC S9(4) SIGN IS LEADING SEPARATE.
+       77 WS-CTLRPT-STATUS PIC XX VALUE SPACES.
+       77 WS-GRAND-TOTAL PIC S9(8) SIGN IS LEADING SEPARATE VALUE 0.
+       77 WS-CONTROL-COUNT PIC 9(6) VALUE 0.
+       77 WS-EXCEPTION-MSG PIC X(40) VALUE SPACES.
        PROCEDURE DIVISION.
-       PARA.
+       MAIN-PARA.
+       MOVE 0 TO RETURN-CODE.
+       OPEN EXTEND SUM-HISTORY.
+       IF WS-HIST-STATUS = "35"
+           OPEN OUTPUT SUM-HISTORY
+       END-IF.
+       OPEN EXTEND EXCEPTION-RPT.
+       IF WS-EXCPRPT-STATUS = "35"
+           OPEN OUTPUT EXCEPTION-RPT
+       END-IF.
+       ACCEPT WS-PARM FROM COMMAND-LINE.
+       IF WS-PARM = SPACES
+           DISPLAY "ADDBATCHFILE" UPON ENVIRONMENT-NAME
+           ACCEPT WS-PARM FROM ENVIRONMENT-VALUE
+       END-IF.
+       IF WS-PARM = SPACES
+           PERFORM INTERACTIVE-PARA
+       ELSE
+           MOVE WS-PARM TO WS-TRANS-FILENAME
+           PERFORM BATCH-PARA
+       END-IF.
+       CLOSE SUM-HISTORY.
+       CLOSE EXCEPTION-RPT.
+       GOBACK.
+       INTERACTIVE-PARA.
        DISPLAY "First number: ".
        ACCEPT NUM_1.
        DISPLAY "Second number: ".
        ACCEPT NUM_2.
-       COMPUTE SOLVE_SUM = NUM_1 + NUM_2.
-       DISPLAY "Sum: " SOLVE_SUM.
-       STOP RUN.
+       PERFORM PARA.
+       BATCH-PARA.
+       MOVE "N" TO WS-EOF-SW.
+       MOVE 0 TO WS-REC-COUNT.
+       MOVE "N" TO WS-ANY-OVERFLOW-SW.
+       PERFORM READ-CHECKPOINT.
+       OPEN INPUT TRANS-FILE.
+       IF WS-TRANS-STATUS NOT = "00"
+           DISPLAY "Batch input file not found: " WS-TRANS-FILENAME
+           MOVE 8 TO RETURN-CODE
+       ELSE
+           PERFORM OPEN-BATCH-OUTPUTS
+           PERFORM UNTIL WS-EOF-TRANS
+               PERFORM READ-AND-POST-TRANS
+           END-PERFORM
+           PERFORM SAVE-CHECKPOINT
+           CLOSE TRANS-FILE
+           CLOSE SUM-OUT
+           IF WS-REC-COUNT = 0
+               DISPLAY "Batch input file is empty: " WS-TRANS-FILENAME
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-ANY-OVERFLOW
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+               PERFORM PRINT-CONTROL-REPORT
+           END-IF
+       END-IF.
+       PRINT-CONTROL-REPORT.
+       OPEN OUTPUT CONTROL-RPT.
+       MOVE SPACES TO CONTROL-LINE.
+       STRING "RECORDS POSTED CLEAN: " WS-CONTROL-COUNT
+           DELIMITED BY SIZE INTO CONTROL-LINE.
+       WRITE CONTROL-LINE.
+       DISPLAY CONTROL-LINE.
+       MOVE SPACES TO CONTROL-LINE.
+       STRING "GRAND TOTAL: " WS-GRAND-TOTAL
+           DELIMITED BY SIZE INTO CONTROL-LINE.
+       WRITE CONTROL-LINE.
+       DISPLAY CONTROL-LINE.
+       CLOSE CONTROL-RPT.
+       READ-AND-POST-TRANS.
+       READ TRANS-FILE
+           AT END
+           SET WS-EOF-TRANS TO TRUE
+           NOT AT END
+           ADD 1 TO WS-REC-COUNT
+           IF WS-REC-COUNT > WS-RESUME-POINT
+               PERFORM LOAD-AMOUNTS
+               IF NOT WS-RECORD-OVERFLOWED
+                   PERFORM PARA-MULTI
+               END-IF
+               IF WS-RECORD-OVERFLOWED
+                   MOVE SPACES TO EXCEPTION-REC
+                   IF WS-EXCEPTION-MSG NOT = SPACES
+                       MOVE WS-EXCEPTION-MSG TO EXCEPTION-REC
+                   ELSE
+                       STRING "BAD: " WS-AMT-COUNT " AMOUNTS"
+                           " EXCEED PIC S9(4)" DELIMITED BY SIZE
+                           INTO EXCEPTION-REC
+                   END-IF
+                   WRITE EXCEPTION-REC
+               ELSE
+                   MOVE SOLVE_SUM TO SUM-OUT-REC
+                   WRITE SUM-OUT-REC
+               END-IF
+               IF FUNCTION MOD(WS-REC-COUNT WS-CKPT-INTERVAL) = 0
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+           END-IF
+       END-READ.
+       LOAD-AMOUNTS.
+       MOVE "N" TO WS-SIZE-ERR-SW.
+       MOVE SPACES TO WS-EXCEPTION-MSG.
+       MOVE TR-COUNT TO WS-AMT-COUNT.
+       IF WS-AMT-COUNT < 1 OR WS-AMT-COUNT > 20
+           SET WS-RECORD-OVERFLOWED TO TRUE
+           SET WS-ANY-OVERFLOW TO TRUE
+           STRING "BAD: INVALID AMOUNT COUNT " WS-AMT-COUNT
+               DELIMITED BY SIZE INTO WS-EXCEPTION-MSG
+       ELSE
+           PERFORM VARYING WS-AMT-IDX FROM 1 BY 1
+               UNTIL WS-AMT-IDX > WS-AMT-COUNT
+               MOVE TR-AMOUNT(WS-AMT-IDX) TO WS-AMOUNT(WS-AMT-IDX)
+           END-PERFORM
+       END-IF.
+       OPEN-BATCH-OUTPUTS.
+       IF WS-RESUME-POINT > 0
+           OPEN EXTEND SUM-OUT
+           IF WS-SUMOUT-STATUS = "35"
+               OPEN OUTPUT SUM-OUT
+           END-IF
+       ELSE
+           OPEN OUTPUT SUM-OUT
+       END-IF.
+       READ-CHECKPOINT.
+       OPEN INPUT CHECKPOINT-FILE.
+       IF WS-CKPT-STATUS = "00"
+           READ CHECKPOINT-FILE
+           IF CKPT-TRANS-FILENAME = WS-TRANS-FILENAME
+               MOVE CKPT-LAST-REC TO WS-RESUME-POINT
+               MOVE CKPT-GRAND-TOTAL TO WS-GRAND-TOTAL
+               MOVE CKPT-CONTROL-COUNT TO WS-CONTROL-COUNT
+           ELSE
+               DISPLAY "Checkpoint is for a different file - starting "
+                   "fresh: " WS-TRANS-FILENAME
+               MOVE 0 TO WS-RESUME-POINT
+               MOVE 0 TO WS-GRAND-TOTAL
+               MOVE 0 TO WS-CONTROL-COUNT
+           END-IF
+           CLOSE CHECKPOINT-FILE
+       ELSE
+           MOVE 0 TO WS-RESUME-POINT
+           MOVE 0 TO WS-GRAND-TOTAL
+           MOVE 0 TO WS-CONTROL-COUNT
+       END-IF.
+       SAVE-CHECKPOINT.
+       MOVE WS-REC-COUNT TO CKPT-LAST-REC.
+       MOVE WS-GRAND-TOTAL TO CKPT-GRAND-TOTAL.
+       MOVE WS-CONTROL-COUNT TO CKPT-CONTROL-COUNT.
+       MOVE WS-TRANS-FILENAME TO CKPT-TRANS-FILENAME.
+       OPEN OUTPUT CHECKPOINT-FILE.
+       WRITE CKPT-REC.
+       CLOSE CHECKPOINT-FILE.
+       PARA.
+       MOVE "N" TO WS-SIZE-ERR-SW.
+       COMPUTE SOLVE_SUM = NUM_1 + NUM_2
+           ON SIZE ERROR
+           SET WS-RECORD-OVERFLOWED TO TRUE
+           SET WS-ANY-OVERFLOW TO TRUE
+           DISPLAY "Sum exceeds 4 digits - flagged as exception"
+           MOVE SPACES TO EXCEPTION-REC
+           STRING "BAD: NUM_1 + NUM_2 EXCEEDS PIC S9(4)"
+               DELIMITED BY SIZE INTO EXCEPTION-REC
+           WRITE EXCEPTION-REC
+           NOT ON SIZE ERROR
+           DISPLAY "Sum: " SOLVE_SUM
+           MOVE 2 TO WS-AMT-COUNT
+           PERFORM WRITE-HISTORY
+           ADD SOLVE_SUM TO WS-GRAND-TOTAL
+               ON SIZE ERROR
+               DISPLAY "WARNING: GRAND TOTAL EXCEEDS PIC S9(8)"
+               SET WS-ANY-OVERFLOW TO TRUE
+           END-ADD
+           ADD 1 TO WS-CONTROL-COUNT
+       END-COMPUTE.
+       PARA-MULTI.
+       MOVE "N" TO WS-SIZE-ERR-SW.
+       MOVE 0 TO SOLVE_SUM.
+       PERFORM VARYING WS-AMT-IDX FROM 1 BY 1
+           UNTIL WS-AMT-IDX > WS-AMT-COUNT
+           COMPUTE SOLVE_SUM = SOLVE_SUM + WS-AMOUNT(WS-AMT-IDX)
+               ON SIZE ERROR
+               SET WS-RECORD-OVERFLOWED TO TRUE
+               SET WS-ANY-OVERFLOW TO TRUE
+           END-COMPUTE
+       END-PERFORM.
+       IF WS-RECORD-OVERFLOWED
+           DISPLAY "Sum exceeds 4 digits - flagged as exception"
+       ELSE
+           DISPLAY "Sum: " SOLVE_SUM
+           IF WS-AMT-COUNT > 2
+               MOVE 0 TO NUM_1
+               MOVE 0 TO NUM_2
+           ELSE
+               MOVE WS-AMOUNT(1) TO NUM_1
+               MOVE 0 TO NUM_2
+               IF WS-AMT-COUNT > 1
+                   MOVE WS-AMOUNT(2) TO NUM_2
+               END-IF
+           END-IF
+           PERFORM WRITE-HISTORY
+           ADD SOLVE_SUM TO WS-GRAND-TOTAL
+               ON SIZE ERROR
+               DISPLAY "WARNING: GRAND TOTAL EXCEEDS PIC S9(8)"
+               SET WS-ANY-OVERFLOW TO TRUE
+           END-ADD
+           ADD 1 TO WS-CONTROL-COUNT
+       END-IF.
+       WRITE-HISTORY.
+       MOVE FUNCTION CURRENT-DATE TO WS-CURR-DATE.
+       MOVE NUM_1 TO HIST-NUM-1.
+       MOVE SPACE TO HIST-SEP-1.
+       MOVE NUM_2 TO HIST-NUM-2.
+       MOVE SPACE TO HIST-SEP-2.
+       MOVE SOLVE_SUM TO HIST-SUM.
+       MOVE SPACE TO HIST-SEP-3.
+       MOVE WS-AMT-COUNT TO HIST-COUNT.
+       MOVE SPACE TO HIST-SEP-4.
+       STRING WS-CURR-DATE(1:4) "-" WS-CURR-DATE(5:2) "-"
+           WS-CURR-DATE(7:2) " " WS-CURR-DATE(9:2) ":"
+           WS-CURR-DATE(11:2) ":" WS-CURR-DATE(13:2)
+           DELIMITED BY SIZE INTO HIST-TIMESTAMP.
+       WRITE HISTORY-REC.
