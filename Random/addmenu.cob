@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDMENU.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-CHOICE PIC 9 VALUE 0.
+       77 WS-BATCH-FILE PIC X(40) VALUE SPACES.
+       77 WS-CLEAR-VALUE PIC X(40) VALUE SPACES.
+       77 WS-CONTINUE-SW PIC X VALUE "Y".
+           88 WS-KEEP-GOING VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+       PERFORM UNTIL NOT WS-KEEP-GOING
+           PERFORM SHOW-MENU
+           PERFORM PROCESS-CHOICE
+       END-PERFORM.
+       STOP RUN.
+       SHOW-MENU.
+       DISPLAY " ".
+       DISPLAY "ADDITION - Daily Figures Menu".
+       DISPLAY "1. Enter one pair".
+       DISPLAY "2. Run today's batch file".
+       DISPLAY "3. Reprint yesterday's history report".
+       DISPLAY "4. Exit".
+       DISPLAY "Choice: " WITH NO ADVANCING.
+       ACCEPT WS-CHOICE.
+       PROCESS-CHOICE.
+       EVALUATE WS-CHOICE
+           WHEN 1
+               DISPLAY "ADDBATCHFILE" UPON ENVIRONMENT-NAME
+               DISPLAY WS-CLEAR-VALUE UPON ENVIRONMENT-VALUE
+               CALL "ADDITION"
+           WHEN 2
+               DISPLAY "Batch file name: " WITH NO ADVANCING
+               ACCEPT WS-BATCH-FILE
+               DISPLAY "ADDBATCHFILE" UPON ENVIRONMENT-NAME
+               DISPLAY WS-BATCH-FILE UPON ENVIRONMENT-VALUE
+               CALL "ADDITION"
+           WHEN 3
+               CALL "ADDRPT"
+           WHEN 4
+               MOVE "N" TO WS-CONTINUE-SW
+           WHEN OTHER
+               DISPLAY "Invalid choice - pick 1 through 4"
+       END-EVALUATE.
